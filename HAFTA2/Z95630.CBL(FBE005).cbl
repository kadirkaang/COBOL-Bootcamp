@@ -1,76 +1,783 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.    FBEG005.
-       AUTHOR.        Kadir Kaan Goc.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PRINT-LINE ASSIGN  TO  PRTLINE
-                             STATUS      PRT-ST.
-           SELECT ACCT-REC   ASSIGN  TO  ACCTREC
-                             STATUS      ACCT-ST.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  PRINT-LINE RECORDING MODE F.
-       01  PRINT-REC.
-           05  PRINT-SEQ           PIC X(04).
-           05  PRINT-AD            PIC X(15).
-           05  PRINT-SOYAD         PIC X(15).
-           05  P-BIRTDAY           PIC X(11).
-           05  PRINT-DTAR          PIC 9(08).
-           05  P-TODAY             PIC X(09).
-           05  PRINT-TODAY         PIC 9(08).
-           05  P-FARK              PIC X(08).
-           05  PRINT-FARK          PIC 9(05).
-      *
-       FD  ACCT-REC RECORDING MODE F.
-       01  ACCT-FIELDS.
-           05  ACCT-SEQ            PIC X(04).
-           05  ACCT-AD             PIC X(15).
-           05  ACCT-SOYAD          PIC X(15).
-           05  ACCT-DTAR           PIC 9(08).
-           05  ACCT-TODAY          PIC 9(08).
-      *
-       WORKING-STORAGE SECTION.
-       01 WS-WORK-AREA.
-           05  PRT-ST              PIC 9(02).
-               88  PRT-SUCCESS                VALUE 00 97.
-           05  ACCT-ST             PIC 9(02).
-               88  ACCT-EOF                   VALUE 10.
-               88  ACCT-SUCCESS               VALUE 00 97.
-           05  WS-INT-D            PIC 9(07).
-           05  WS-INT-T            PIC 9(07).
-       PROCEDURE DIVISION.
-       0000-MAIN.
-           PERFORM H100-OPEN-FILES.
-           PERFORM H200-PROCESS UNTIL ACCT-EOF.
-           PERFORM H999-PROGRAM-EXIT.
-       H100-OPEN-FILES.
-           OPEN INPUT  ACCT-REC.
-           OPEN OUTPUT PRINT-LINE.
-           READ ACCT-REC.
-       H100-END. EXIT.
-
-       H200-PROCESS.
-           COMPUTE WS-INT-D = FUNCTION INTEGER-OF-DATE(ACCT-DTAR)
-           COMPUTE WS-INT-T = FUNCTION INTEGER-OF-DATE(ACCT-TODAY)
-           INITIALIZE PRINT-REC
-           MOVE ACCT-SEQ      TO   PRINT-SEQ
-           MOVE ACCT-AD       TO   PRINT-AD
-           MOVE ACCT-SOYAD    TO   PRINT-SOYAD
-           MOVE ACCT-DTAR     TO   PRINT-DTAR
-           MOVE ACCT-TODAY    TO   PRINT-TODAY
-           MOVE "BIRTDAY: "   TO   P-BIRTDAY
-           MOVE " TODAY: "    TO   P-TODAY
-           MOVE " FARK: "     TO   P-FARK
-           COMPUTE PRINT-FARK = WS-INT-T - WS-INT-D
-           WRITE PRINT-REC.
-           READ ACCT-REC.
-       H200-END. EXIT.
-       H300-CLOSE-FILES.
-           CLOSE ACCT-REC.
-           CLOSE PRINT-LINE.
-       H300-END. EXIT.
-       H999-PROGRAM-EXIT.
-           PERFORM H300-CLOSE-FILES.
-           STOP RUN.
-
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    FBEG005.
+000120 AUTHOR.        Kadir Kaan Goc.
+000130 INSTALLATION.  HAFTA2 DEMOGRAPHICS.
+000140 DATE-WRITTEN.  2024-02-01.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----  ----------------------------------------------
+000210* 2024-02-01 KKG   ORIGINAL PROGRAM.
+000220* 2026-08-09 KKG   ADDED PRINT-FARK-YMD BREAKDOWN OF THE
+000230*                  RAW DAY-COUNT GAP FOR AT-A-GLANCE READING.
+000240* 2026-08-09 KKG   ADDED FILE-STATUS CHECKING ON EVERY OPEN,
+000250*                  READ AND WRITE, WITH A CONTROLLED ABEND
+000260*                  ROUTINE SO A BAD RUN SHOWS UP ON THE JOB LOG.
+000270* 2026-08-09 KKG   ADDED CALENDAR-DATE VALIDATION AHEAD OF THE
+000280*                  INTEGER-OF-DATE CALLS. RECORDS WITH A BAD
+000290*                  DTAR/TODAY NOW DROP TO THE EXCPFILE EXCEPTION
+000300*                  REPORT INSTEAD OF BLOWING UP THE RUN.
+000310* 2026-08-09 KKG   ADDED CONTROL-BREAK SUBTOTALS BY SURNAME
+000320*                  INITIAL, PLUS A GRAND-TOTAL TRAILER LINE.
+000330* 2026-08-09 KKG   ADDED CHECKPOINT/RESTART. WS-CKPT-INTERVAL
+000340*                  CONTROLS HOW OFTEN THE LAST ACCT-SEQ WRITTEN
+000350*                  IS LOGGED TO CKPTFILE; A RESTART RUN SUPPLIES
+000360*                  THAT KEY BACK IN ON CTLCARD TO SKIP AHEAD.
+000370* 2026-08-09 KKG   MOVED THE ACCT-FIELDS LAYOUT OUT TO THE
+000380*                  ACCTFLD COPYBOOK AND ADDED NATIONAL ID,
+000390*                  DEPARTMENT CODE AND AN ADDRESS BLOCK SO IT
+000400*                  CAN BE SHARED WITH THE ACCTREC MAINTENANCE RUN.
+000410* 2026-08-09 KKG   CONVERTED ACCTREC TO AN INDEXED FILE KEYED ON
+000420*                  ACCT-SEQ SO IT CAN BE MAINTAINED BY FBEM005.
+000430*                  THE RESTART SKIP IN H100-OPEN-FILES NOW USES
+000440*                  START/KEY INSTEAD OF READING PAST EVERY RECORD.
+000450* 2026-08-09 KKG   ADDED AN END-OF-RUN STATISTICS PAGE (RECORDS
+000460*                  READ/WRITTEN AND AVG/MIN/MAX FARK) AFTER THE
+000470*                  GRAND-TOTAL TRAILER LINE.
+000480* 2026-08-09 KKG   STOPPED TRUSTING ACCT-TODAY. WS-RUN-DATE IS
+000490*                  NOW DERIVED FROM THE SYSTEM DATE, OR FROM
+000500*                  CTL-RUN-DATE ON CTLCARD WHEN ONE IS SUPPLIED.
+000510* 2026-08-09 KKG   ADDED A COMMA-DELIMITED EXTRACT (EXTFILE)
+000520*                  WRITTEN ALONGSIDE PRINT-LINE FOR OTHER SHOP
+000530*                  SYSTEMS TO PICK UP THE SAME DATA DIRECTLY.
+000540* 2026-08-09 KKG   CHANGED THE RESTART START TO KEY > (NOT >=) SO
+000550*                  A RESTART NO LONGER REPROCESSES THE CHECKPOINTED
+000560*                  RECORD ITSELF. REWORKED THE SURNAME SUBTOTALS TO
+000570*                  ACCUMULATE INTO A 26-ENTRY PER-LETTER TABLE AND
+000580*                  PRINT IT ONCE AT THE END SO THE COUNTS DO NOT
+000590*                  DEPEND ON ACCT-REC ARRIVING IN SURNAME ORDER.
+000600*                  THE FARK YEAR/MONTH/DAY BREAKDOWN NOW LOOPS ITS
+000610*                  BORROW STEPS INSTEAD OF ASSUMING ONE MONTH IS
+000620*                  ENOUGH, SO A RUN SPANNING SEVERAL SHORT MONTHS NO
+000630*                  LONGER LEAVES A NEGATIVE DAY COUNT. FIXED THE
+000640*                  CTL-NOT-FOUND CONDITION TO USE STATUS 05 (THE
+000650*                  ACTUAL OPTIONAL-FILE-ABSENT STATUS) AND ADDED AN
+000660*                  ABEND PATH FOR A GENUINE CTLCARD OPEN FAILURE.
+000670* 2026-08-09 KKG   ALSO ADDED AN ABEND PATH FOR A GENUINE READ
+000680*                  FAILURE ON CTLCARD (AN EMPTY/MISSING CARD IS
+000690*                  STILL A NORMAL AT-END, NOT AN ERROR). FIXED
+000700*                  PST-LIT1 TO PIC X(18) SO THE SUBTOTAL HEADING NO
+000710*                  LONGER PADS A STRAY SPACE IN FRONT OF THE
+000720*                  SURNAME-INITIAL LETTER ON PRINT-SUBTOTAL-REC.
+000730* 2026-08-09 KKG   SWITCHED THE EXTFILE STRING TO FUNCTION TRIM
+000740*                  FOR ACCT-AD/ACCT-SOYAD SO A COMPOUND NAME WITH
+000750*                  AN EMBEDDED SPACE NO LONGER GETS TRUNCATED TO
+000760*                  ITS FIRST WORD. ALSO MADE PRINT-LINE, EXCPFILE,
+000770*                  CKPTFILE AND EXTFILE OPEN EXTEND RATHER THAN
+000780*                  OUTPUT ON A RESTART RUN SO THE PRIOR RUN'S
+000790*                  PARTIAL OUTPUT ISN'T TRUNCATED AWAY.
+000800*----------------------------------------------------------------
+000810 ENVIRONMENT DIVISION.
+000820 INPUT-OUTPUT SECTION.
+000830 FILE-CONTROL.
+000840     SELECT PRINT-LINE ASSIGN  TO  PRTLINE
+000850                       STATUS      PRT-ST.
+000860     SELECT EXCP-REC   ASSIGN  TO  EXCPFILE
+000870                       STATUS      EXCP-ST.
+000880     SELECT CKPT-FILE  ASSIGN  TO  CKPTFILE
+000890                       STATUS      CKPT-ST.
+000900     SELECT OPTIONAL CTL-CARD ASSIGN TO CTLCARD
+000910                       STATUS      CTL-ST.
+000920     SELECT ACCT-REC   ASSIGN  TO  ACCTREC
+000930                       ORGANIZATION INDEXED
+000940                       ACCESS MODE  SEQUENTIAL
+000950                       RECORD KEY   ACCT-SEQ
+000960                       STATUS      ACCT-ST.
+000970     SELECT EXT-REC    ASSIGN  TO  EXTFILE
+000980                       ORGANIZATION LINE SEQUENTIAL
+000990                       STATUS      EXT-ST.
+001000 DATA DIVISION.
+001010 FILE SECTION.
+001020 FD  PRINT-LINE RECORDING MODE F.
+001030 01  PRINT-REC.
+001040     05  PRINT-SEQ           PIC X(04).
+001050     05  PRINT-AD            PIC X(15).
+001060     05  PRINT-SOYAD         PIC X(15).
+001070     05  P-BIRTDAY           PIC X(11).
+001080     05  PRINT-DTAR          PIC 9(08).
+001090     05  P-TODAY             PIC X(09).
+001100     05  PRINT-TODAY         PIC 9(08).
+001110     05  P-FARK              PIC X(08).
+001120     05  PRINT-FARK          PIC 9(05).
+001130     05  P-FARK-YMD          PIC X(07).
+001140     05  PRINT-FARK-Y        PIC ZZ9.
+001150     05  P-FARK-Y-LIT        PIC X(02).
+001160     05  PRINT-FARK-M        PIC 99.
+001170     05  P-FARK-M-LIT        PIC X(02).
+001180     05  PRINT-FARK-D        PIC 99.
+001190     05  P-FARK-D-LIT        PIC X(01).
+001200 01  PRINT-SUBTOTAL-REC.
+001210     05  FILLER              PIC X(04).
+001220     05  PST-LIT1            PIC X(18).
+001230     05  PST-LETTER          PIC X(01).
+001240     05  PST-LIT2            PIC X(11).
+001250     05  PST-COUNT           PIC ZZZZ9.
+001260     05  FILLER              PIC X(08).
+001270 01  PRINT-GRAND-TOTAL-REC.
+001280     05  FILLER              PIC X(04).
+001290     05  PGT-LIT             PIC X(32).
+001300     05  PGT-COUNT           PIC ZZZZZZ9.
+001310     05  FILLER              PIC X(05).
+001320 01  PRINT-STATS-REC.
+001330     05  FILLER              PIC X(04).
+001340     05  PSS-LIT             PIC X(20).
+001350     05  PSS-COUNT           PIC ZZZZZZ9.
+001360     05  FILLER              PIC X(17).
+001370 01  PRINT-FARK-STATS-REC.
+001380     05  FILLER              PIC X(04).
+001390     05  PFS-LIT1            PIC X(14).
+001400     05  PFS-AVG             PIC ZZZZ9.
+001410     05  PFS-LIT2            PIC X(10).
+001420     05  PFS-MIN             PIC ZZZZ9.
+001430     05  PFS-LIT3            PIC X(10).
+001440     05  PFS-MAX             PIC ZZZZ9.
+001450     05  FILLER              PIC X(01).
+001460*
+001470 FD  EXCP-REC RECORDING MODE F.
+001480 01  EXCP-LINE.
+001490     05  EXCP-SEQ            PIC X(04).
+001500     05  EXCP-AD             PIC X(15).
+001510     05  EXCP-SOYAD          PIC X(15).
+001520     05  EXCP-REASON         PIC X(30).
+001530*
+001540 FD  CKPT-FILE RECORDING MODE F.
+001550 01  CKPT-RECORD.
+001560     05  CKPT-SEQ            PIC X(04).
+001570*
+001580 FD  CTL-CARD RECORDING MODE F.
+001590 01  CTL-RECORD.
+001600     05  CTL-RESTART-IND     PIC X(01).
+001610     05  CTL-RESTART-KEY     PIC X(04).
+001620     05  CTL-RUN-DATE        PIC 9(08).
+001630*
+001640 FD  ACCT-REC RECORDING MODE F.
+001650     COPY ACCTFLD.
+001660*
+001670 FD  EXT-REC.
+001680 01  EXT-LINE                PIC X(80).
+001690*
+001700 WORKING-STORAGE SECTION.
+001710 01  WS-WORK-AREA.
+001720     05  PRT-ST              PIC 9(02).
+001730         88  PRT-SUCCESS                VALUE 00 97.
+001740     05  ACCT-ST             PIC 9(02).
+001750         88  ACCT-EOF                   VALUE 10 23.
+001760         88  ACCT-SUCCESS               VALUE 00 97.
+001770     05  EXCP-ST             PIC 9(02).
+001780         88  EXCP-SUCCESS               VALUE 00 97.
+001790     05  CKPT-ST             PIC 9(02).
+001800         88  CKPT-SUCCESS               VALUE 00 97.
+001810     05  CTL-ST              PIC 9(02).
+001820         88  CTL-SUCCESS                VALUE 00 97.
+001830         88  CTL-NOT-FOUND              VALUE 05.
+001840         88  CTL-EOF                    VALUE 10.
+001850     05  EXT-ST              PIC 9(02).
+001860         88  EXT-SUCCESS                VALUE 00 97.
+001870     05  WS-INT-D            PIC 9(07).
+001880     05  WS-INT-T            PIC 9(07).
+001890*----------------------------------------------------------------
+001900* WORKING STORAGE FOR THE FARK YEARS/MONTHS/DAYS BREAKDOWN
+001910*----------------------------------------------------------------
+001920 01  WS-DATE-WORK.
+001930     05  WS-DTAR-NUM         PIC 9(08).
+001940     05  WS-DTAR-BRK REDEFINES WS-DTAR-NUM.
+001950         10  WS-DTAR-YYYY    PIC 9(04).
+001960         10  WS-DTAR-MM      PIC 9(02).
+001970         10  WS-DTAR-DD      PIC 9(02).
+001980     05  WS-TODAY-NUM        PIC 9(08).
+001990     05  WS-TODAY-BRK REDEFINES WS-TODAY-NUM.
+002000         10  WS-TODAY-YYYY   PIC 9(04).
+002010         10  WS-TODAY-MM     PIC 9(02).
+002020         10  WS-TODAY-DD     PIC 9(02).
+002030     05  WS-BRW-YYYY         PIC 9(04).
+002040     05  WS-BRW-MM           PIC S9(02).
+002050     05  WS-BRW-COUNT        PIC 9(02) COMP.
+002060     05  WS-DAYS-IN-MONTH    PIC S9(03).
+002070 01  WS-FARK-BREAKDOWN.
+002080     05  WS-FARK-Y           PIC S9(04).
+002090     05  WS-FARK-M           PIC S9(02).
+002100     05  WS-FARK-D           PIC S9(02).
+002110*----------------------------------------------------------------
+002120* WORKING STORAGE FOR CALENDAR-DATE VALIDATION AND THE
+002130* SHARED DAYS-IN-MONTH LOOKUP (ALSO USED BY H225-BORROW-DAY)
+002140*----------------------------------------------------------------
+002150 01  WS-CHK-DATE-WORK.
+002160     05  WS-CHK-YYYY         PIC 9(04).
+002170     05  WS-CHK-MM           PIC 9(02).
+002180     05  WS-CHK-NEXT-YYYY    PIC 9(04).
+002190     05  WS-CHK-NEXT-MM      PIC 9(02).
+002200     05  WS-CHK-DATE1        PIC 9(08).
+002210     05  WS-CHK-DATE2        PIC 9(08).
+002220     05  WS-CHK-DAYS         PIC S9(03).
+002230 01  WS-VALID-SW             PIC X(01).
+002240     88  WS-DATES-VALID              VALUE 'Y'.
+002250     88  WS-DATES-INVALID             VALUE 'N'.
+002260 01  WS-REJECT-REASON        PIC X(30).
+002270*----------------------------------------------------------------
+002280* WORKING STORAGE FOR THE SURNAME-INITIAL SUBTOTALS. ACCTREC IS A
+002290* RAW SEQUENTIAL FEED WITH NO GUARANTEED ORDER, SO THE SAME LETTER
+002300* CAN RECUR NON-CONTIGUOUSLY -- COUNTS ARE ACCUMULATED INTO A
+002310* PER-LETTER TABLE AS THE FILE IS READ AND THE WHOLE TABLE IS
+002320* PRINTED, ONE LINE PER LETTER THAT ACTUALLY OCCURRED, AT
+002330* END-OF-RUN INSTEAD OF ON EVERY CHANGE OF ACCT-SOYAD(1:1).
+002340*----------------------------------------------------------------
+002350 01  WS-CB-ALPHA-LIT         PIC X(26)
+002360     VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+002370 01  WS-CB-ALPHA REDEFINES WS-CB-ALPHA-LIT.
+002380     05  WS-CB-ALPHA-CHAR    OCCURS 26 TIMES PIC X(01).
+002390 01  WS-CB-TABLE.
+002400     05  WS-CB-ENTRY         OCCURS 26 TIMES INDEXED BY WS-CB-IDX.
+002410         10  WS-CB-LETTER    PIC X(01).
+002420         10  WS-CB-COUNT     PIC 9(07) COMP VALUE 0.
+002430 01  WS-CB-OTHER-COUNT       PIC 9(07) COMP VALUE 0.
+002440 01  WS-CB-SUB               PIC 9(02) COMP.
+002450 01  WS-GRAND-COUNT          PIC 9(07) COMP.
+002460*----------------------------------------------------------------
+002470* WORKING STORAGE FOR CHECKPOINT/RESTART
+002480*----------------------------------------------------------------
+002490 01  WS-CTL-RESTART-IND      PIC X(01) VALUE 'N'.
+002500     88  WS-RESTART-REQUESTED         VALUE 'Y'.
+002510 01  WS-CTL-RESTART-KEY      PIC X(04) VALUE SPACES.
+002520 01  WS-CKPT-INTERVAL        PIC 9(05) COMP VALUE 100.
+002530 01  WS-CKPT-COUNTER         PIC 9(05) COMP VALUE 0.
+002540*----------------------------------------------------------------
+002550* WORKING STORAGE FOR THE RUN DATE. DEFAULTS TO THE SYSTEM DATE
+002560* BUT CAN BE OVERRIDDEN BY CTL-RUN-DATE ON CTLCARD.
+002570*----------------------------------------------------------------
+002580 01  WS-RUN-DATE             PIC 9(08) VALUE 0.
+002590*----------------------------------------------------------------
+002600* WORKING STORAGE FOR THE END-OF-RUN STATISTICS PAGE
+002610*----------------------------------------------------------------
+002620 01  WS-READ-COUNT           PIC 9(07) COMP VALUE 0.
+002630 01  WS-FARK-SUM             PIC 9(09) COMP VALUE 0.
+002640 01  WS-FARK-AVG             PIC 9(05) COMP VALUE 0.
+002650 01  WS-FARK-MIN             PIC S9(05) COMP.
+002660 01  WS-FARK-MAX             PIC S9(05) COMP.
+002670 01  WS-STATS-FIRST-SW       PIC X(01) VALUE 'Y'.
+002680     88  WS-STATS-FIRST-REC           VALUE 'Y'.
+002690*----------------------------------------------------------------
+002700* WORKING STORAGE FOR THE CONTROLLED ABEND ROUTINE
+002710*----------------------------------------------------------------
+002720 01  WS-ABEND-INFO.
+002730     05  WS-ABEND-FILE       PIC X(08).
+002740     05  WS-ABEND-STATUS     PIC X(02).
+002750 PROCEDURE DIVISION.
+002760*----------------------------------------------------------------
+002770* 0000-MAIN - PROGRAM MAINLINE
+002780*----------------------------------------------------------------
+002790 0000-MAIN.
+002800     PERFORM H100-OPEN-FILES.
+002810     PERFORM H200-PROCESS THRU H200-END UNTIL ACCT-EOF.
+002820     PERFORM H999-PROGRAM-EXIT.
+002830*----------------------------------------------------------------
+002840* H100-OPEN-FILES - OPEN THE INPUT EXTRACT AND THE REPORT
+002850*----------------------------------------------------------------
+002860 H100-OPEN-FILES.
+002870     OPEN INPUT  ACCT-REC.
+002880     IF NOT ACCT-SUCCESS
+002890         MOVE 'ACCTREC' TO WS-ABEND-FILE
+002900         MOVE ACCT-ST   TO WS-ABEND-STATUS
+002910         PERFORM H910-ABEND-RTN
+002920     END-IF
+002930     MOVE 0 TO WS-GRAND-COUNT
+002940     PERFORM H101-INIT-CB-TABLE
+002950     PERFORM H105-READ-CTL-CARD
+002960     IF WS-RESTART-REQUESTED
+002970         OPEN EXTEND PRINT-LINE
+002980     ELSE
+002990         OPEN OUTPUT PRINT-LINE
+003000     END-IF
+003010     PERFORM H920-CHECK-PRT-STATUS
+003020     IF WS-RESTART-REQUESTED
+003030         OPEN EXTEND EXCP-REC
+003040     ELSE
+003050         OPEN OUTPUT EXCP-REC
+003060     END-IF
+003070     IF NOT EXCP-SUCCESS
+003080         MOVE 'EXCPFILE' TO WS-ABEND-FILE
+003090         MOVE EXCP-ST    TO WS-ABEND-STATUS
+003100         PERFORM H910-ABEND-RTN
+003110     END-IF
+003120     IF WS-RESTART-REQUESTED
+003130         OPEN EXTEND CKPT-FILE
+003140     ELSE
+003150         OPEN OUTPUT CKPT-FILE
+003160     END-IF
+003170     IF NOT CKPT-SUCCESS
+003180         MOVE 'CKPTFILE' TO WS-ABEND-FILE
+003190         MOVE CKPT-ST    TO WS-ABEND-STATUS
+003200         PERFORM H910-ABEND-RTN
+003210     END-IF
+003220     IF WS-RESTART-REQUESTED
+003230         OPEN EXTEND EXT-REC
+003240     ELSE
+003250         OPEN OUTPUT EXT-REC
+003260     END-IF
+003270     IF NOT EXT-SUCCESS
+003280         MOVE 'EXTFILE' TO WS-ABEND-FILE
+003290         MOVE EXT-ST     TO WS-ABEND-STATUS
+003300         PERFORM H910-ABEND-RTN
+003310     END-IF
+003320     IF WS-RESTART-REQUESTED
+003330         MOVE WS-CTL-RESTART-KEY TO ACCT-SEQ
+003340         START ACCT-REC KEY > ACCT-SEQ
+003350         PERFORM H921-CHECK-ACCT-STATUS
+003360     END-IF
+003370     IF NOT ACCT-EOF
+003380         READ ACCT-REC
+003390         PERFORM H921-CHECK-ACCT-STATUS
+003400         IF ACCT-SUCCESS
+003410             ADD 1 TO WS-READ-COUNT
+003420         END-IF
+003430     END-IF
+003440 H100-END. EXIT.
+003450*----------------------------------------------------------------
+003460* H101-INIT-CB-TABLE - LOAD WS-CB-TABLE WITH THE 26 LETTERS OF
+003470*                      THE ALPHABET, ONE PER OCCURRENCE, EACH WITH
+003480*                      A ZERO COUNT
+003490*----------------------------------------------------------------
+003500 H101-INIT-CB-TABLE.
+003510     PERFORM H102-INIT-ONE-CB-ENTRY THRU H102-END
+003520         VARYING WS-CB-SUB FROM 1 BY 1 UNTIL WS-CB-SUB > 26
+003530 H101-END. EXIT.
+003540*----------------------------------------------------------------
+003550* H102-INIT-ONE-CB-ENTRY - COPY ONE LETTER OF THE ALPHABET INTO
+003560*                          THE MATCHING WS-CB-TABLE OCCURRENCE
+003570*----------------------------------------------------------------
+003580 H102-INIT-ONE-CB-ENTRY.
+003590     MOVE WS-CB-ALPHA-CHAR(WS-CB-SUB) TO WS-CB-LETTER(WS-CB-SUB)
+003600 H102-END. EXIT.
+003610*----------------------------------------------------------------
+003620* H105-READ-CTL-CARD - PICK UP AN OPTIONAL RESTART REQUEST.
+003630*                      NO CTLCARD MEANS A NORMAL FROM-THE-TOP RUN
+003640*----------------------------------------------------------------
+003650 H105-READ-CTL-CARD.
+003660     OPEN INPUT CTL-CARD.
+003670     IF CTL-SUCCESS
+003680         READ CTL-CARD
+003690         IF CTL-SUCCESS
+003700             MOVE CTL-RESTART-IND TO WS-CTL-RESTART-IND
+003710             MOVE CTL-RESTART-KEY TO WS-CTL-RESTART-KEY
+003720             IF CTL-RUN-DATE NUMERIC AND CTL-RUN-DATE > 0
+003730                 MOVE CTL-RUN-DATE TO WS-RUN-DATE
+003740             END-IF
+003750         ELSE
+003760             IF NOT CTL-EOF
+003770                 MOVE 'CTLCARD' TO WS-ABEND-FILE
+003780                 MOVE CTL-ST    TO WS-ABEND-STATUS
+003790                 PERFORM H910-ABEND-RTN
+003800             END-IF
+003810         END-IF
+003820         CLOSE CTL-CARD
+003830     ELSE
+003840         IF NOT CTL-NOT-FOUND
+003850             MOVE 'CTLCARD' TO WS-ABEND-FILE
+003860             MOVE CTL-ST    TO WS-ABEND-STATUS
+003870             PERFORM H910-ABEND-RTN
+003880         END-IF
+003890     END-IF
+003900     IF WS-RUN-DATE = 0
+003910         MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+003920     END-IF
+003930 H105-END. EXIT.
+003940*----------------------------------------------------------------
+003950* H200-PROCESS - FORMAT ONE DETAIL LINE AND READ THE NEXT RECORD
+003960*----------------------------------------------------------------
+003970 H200-PROCESS.
+003980     PERFORM H210-VALIDATE-DATES
+003990     IF WS-DATES-INVALID
+004000         PERFORM H400-WRITE-EXCEPTION
+004010         GO TO H200-READ-NEXT
+004020     END-IF
+004030     PERFORM H230-ACCUM-SOYAD-COUNT
+004040     COMPUTE WS-INT-D = FUNCTION INTEGER-OF-DATE(ACCT-DTAR)
+004050     COMPUTE WS-INT-T = FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+004060     INITIALIZE PRINT-REC
+004070     MOVE ACCT-SEQ      TO   PRINT-SEQ
+004080     MOVE ACCT-AD       TO   PRINT-AD
+004090     MOVE ACCT-SOYAD    TO   PRINT-SOYAD
+004100     MOVE ACCT-DTAR     TO   PRINT-DTAR
+004110     MOVE WS-RUN-DATE   TO   PRINT-TODAY
+004120     MOVE "BIRTDAY: "   TO   P-BIRTDAY
+004130     MOVE " TODAY: "    TO   P-TODAY
+004140     MOVE " FARK: "     TO   P-FARK
+004150     COMPUTE PRINT-FARK = WS-INT-T - WS-INT-D
+004160     PERFORM H231-ACCUM-FARK-STATS
+004170     PERFORM H220-BREAK-DOWN-FARK
+004180     WRITE PRINT-REC.
+004190     PERFORM H920-CHECK-PRT-STATUS
+004200     MOVE SPACES TO EXT-LINE
+004210     STRING ACCT-SEQ              DELIMITED BY SIZE
+004220            ','                   DELIMITED BY SIZE
+004230            FUNCTION TRIM(ACCT-AD)    DELIMITED BY SIZE
+004240            ','                   DELIMITED BY SIZE
+004250            FUNCTION TRIM(ACCT-SOYAD) DELIMITED BY SIZE
+004260            ','                   DELIMITED BY SIZE
+004270            ACCT-DTAR        DELIMITED BY SIZE
+004280            ','              DELIMITED BY SIZE
+004290            WS-RUN-DATE      DELIMITED BY SIZE
+004300            ','              DELIMITED BY SIZE
+004310            PRINT-FARK       DELIMITED BY SIZE
+004320       INTO EXT-LINE
+004330     END-STRING
+004340     WRITE EXT-LINE.
+004350     PERFORM H922-CHECK-EXT-STATUS
+004360     ADD 1 TO WS-CKPT-COUNTER
+004370     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+004380         PERFORM H250-WRITE-CHECKPOINT
+004390         MOVE 0 TO WS-CKPT-COUNTER
+004400     END-IF
+004410 H200-READ-NEXT.
+004420     READ ACCT-REC.
+004430     PERFORM H921-CHECK-ACCT-STATUS
+004440     IF ACCT-SUCCESS
+004450         ADD 1 TO WS-READ-COUNT
+004460     END-IF
+004470 H200-END. EXIT.
+004480*----------------------------------------------------------------
+004490* H230-ACCUM-SOYAD-COUNT - ADD THIS RECORD TO ITS SURNAME-INITIAL
+004500*                          BUCKET IN WS-CB-TABLE. ACCTREC HAS NO
+004510*                          GUARANTEED ORDER SO THE SUBTOTAL LINES
+004520*                          ARE PRINTED FROM THE TABLE AT END-OF-RUN
+004530*                          (H237-PRINT-CB-SUBTOTALS) RATHER THAN ON
+004540*                          EVERY CHANGE OF ACCT-SOYAD(1:1)
+004550*----------------------------------------------------------------
+004560 H230-ACCUM-SOYAD-COUNT.
+004570     SET WS-CB-IDX TO 1
+004580     SEARCH WS-CB-ENTRY
+004590         AT END
+004600             ADD 1 TO WS-CB-OTHER-COUNT
+004610         WHEN WS-CB-LETTER(WS-CB-IDX) = ACCT-SOYAD(1:1)
+004620             ADD 1 TO WS-CB-COUNT(WS-CB-IDX)
+004630     END-SEARCH
+004640     ADD 1 TO WS-GRAND-COUNT
+004650 H230-END. EXIT.
+004660*----------------------------------------------------------------
+004670* H231-ACCUM-FARK-STATS - ROLL THIS RECORD'S FARK INTO THE
+004680*                         RUN-WIDE SUM/MIN/MAX FOR THE STATISTICS
+004690*                         PAGE PRINTED BY H999-PROGRAM-EXIT
+004700*----------------------------------------------------------------
+004710 H231-ACCUM-FARK-STATS.
+004720     ADD PRINT-FARK TO WS-FARK-SUM
+004730     IF WS-STATS-FIRST-REC
+004740         MOVE PRINT-FARK TO WS-FARK-MIN
+004750         MOVE PRINT-FARK TO WS-FARK-MAX
+004760         MOVE 'N'        TO WS-STATS-FIRST-SW
+004770     ELSE
+004780         IF PRINT-FARK < WS-FARK-MIN
+004790             MOVE PRINT-FARK TO WS-FARK-MIN
+004800         END-IF
+004810         IF PRINT-FARK > WS-FARK-MAX
+004820             MOVE PRINT-FARK TO WS-FARK-MAX
+004830         END-IF
+004840     END-IF
+004850 H231-END. EXIT.
+004860*----------------------------------------------------------------
+004870* H237-PRINT-CB-SUBTOTALS - PRINT ONE SUBTOTAL LINE FOR EVERY
+004880*                           SURNAME INITIAL THAT ACTUALLY OCCURRED
+004890*                           ON THE RUN, IN ALPHABETICAL ORDER, PLUS
+004900*                           ONE FOR ANY RECORD WHOSE FIRST CHARACTER
+004910*                           WASN'T A LETTER AT ALL
+004920*----------------------------------------------------------------
+004930 H237-PRINT-CB-SUBTOTALS.
+004940     PERFORM H238-PRINT-ONE-CB-LETTER THRU H238-END
+004950         VARYING WS-CB-IDX FROM 1 BY 1 UNTIL WS-CB-IDX > 26
+004960     IF WS-CB-OTHER-COUNT > 0
+004970         MOVE SPACES              TO PRINT-SUBTOTAL-REC
+004980         MOVE "*** SUBTOTAL FOR '" TO PST-LIT1
+004990         MOVE '#'                 TO PST-LETTER
+005000         MOVE "' ***    "         TO PST-LIT2
+005010         MOVE WS-CB-OTHER-COUNT   TO PST-COUNT
+005020         WRITE PRINT-SUBTOTAL-REC
+005030         PERFORM H920-CHECK-PRT-STATUS
+005040     END-IF
+005050 H237-END. EXIT.
+005060*----------------------------------------------------------------
+005070* H238-PRINT-ONE-CB-LETTER - PRINT THE SUBTOTAL LINE FOR ONE LETTER
+005080*                            OF WS-CB-TABLE, SKIPPING ANY LETTER
+005090*                            THAT NEVER OCCURRED ON THE RUN
+005100*----------------------------------------------------------------
+005110 H238-PRINT-ONE-CB-LETTER.
+005120     IF WS-CB-COUNT(WS-CB-IDX) > 0
+005130         MOVE SPACES              TO PRINT-SUBTOTAL-REC
+005140         MOVE "*** SUBTOTAL FOR '" TO PST-LIT1
+005150         MOVE WS-CB-LETTER(WS-CB-IDX) TO PST-LETTER
+005160         MOVE "' ***    "         TO PST-LIT2
+005170         MOVE WS-CB-COUNT(WS-CB-IDX) TO PST-COUNT
+005180         WRITE PRINT-SUBTOTAL-REC
+005190         PERFORM H920-CHECK-PRT-STATUS
+005200     END-IF
+005210 H238-END. EXIT.
+005220*----------------------------------------------------------------
+005230* H236-WRITE-STATS-PAGE - PRINT THE END-OF-RUN STATISTICS PAGE:
+005240*                         RECORDS READ, RECORDS WRITTEN, AND THE
+005250*                         AVERAGE/MINIMUM/MAXIMUM FARK FOR THE RUN
+005260*----------------------------------------------------------------
+005270 H236-WRITE-STATS-PAGE.
+005280     MOVE SPACES              TO PRINT-STATS-REC
+005290     MOVE "RECORDS READ......:" TO PSS-LIT
+005300     MOVE WS-READ-COUNT       TO PSS-COUNT
+005310     WRITE PRINT-STATS-REC.
+005320     PERFORM H920-CHECK-PRT-STATUS
+005330     MOVE SPACES              TO PRINT-STATS-REC
+005340     MOVE "RECORDS WRITTEN...:" TO PSS-LIT
+005350     MOVE WS-GRAND-COUNT      TO PSS-COUNT
+005360     WRITE PRINT-STATS-REC.
+005370     PERFORM H920-CHECK-PRT-STATUS
+005380     IF WS-GRAND-COUNT > 0
+005390         COMPUTE WS-FARK-AVG = WS-FARK-SUM / WS-GRAND-COUNT
+005400     ELSE
+005410         MOVE 0 TO WS-FARK-AVG WS-FARK-MIN WS-FARK-MAX
+005420     END-IF
+005430     MOVE SPACES         TO PRINT-FARK-STATS-REC
+005440     MOVE "AVG FARK:   " TO PFS-LIT1
+005450     MOVE WS-FARK-AVG    TO PFS-AVG
+005460     MOVE "  MIN:    " TO PFS-LIT2
+005470     MOVE WS-FARK-MIN    TO PFS-MIN
+005480     MOVE "  MAX:    " TO PFS-LIT3
+005490     MOVE WS-FARK-MAX    TO PFS-MAX
+005500     WRITE PRINT-FARK-STATS-REC.
+005510     PERFORM H920-CHECK-PRT-STATUS
+005520 H236-END. EXIT.
+005530*----------------------------------------------------------------
+005540* H250-WRITE-CHECKPOINT - LOG THE LAST ACCT-SEQ WRITTEN TO THE
+005550*                         REPORT SO A RERUN CAN BE POINTED PAST
+005560*                         IT ON CTLCARD
+005570*----------------------------------------------------------------
+005580 H250-WRITE-CHECKPOINT.
+005590     MOVE ACCT-SEQ TO CKPT-SEQ
+005600     WRITE CKPT-RECORD.
+005610     IF NOT CKPT-SUCCESS
+005620         MOVE 'CKPTFILE' TO WS-ABEND-FILE
+005630         MOVE CKPT-ST    TO WS-ABEND-STATUS
+005640         PERFORM H910-ABEND-RTN
+005650     END-IF
+005660 H250-END. EXIT.
+005670*----------------------------------------------------------------
+005680* H210-VALIDATE-DATES - CONFIRM ACCT-DTAR IS A REAL CALENDAR DATE
+005690*                       AND IS NOT AFTER WS-RUN-DATE, BEFORE
+005700*                       EITHER ONE EVER REACHES INTEGER-OF-DATE
+005710*----------------------------------------------------------------
+005720 H210-VALIDATE-DATES.
+005730     MOVE 'Y' TO WS-VALID-SW
+005740     MOVE SPACES TO WS-REJECT-REASON
+005750     MOVE ACCT-DTAR  TO WS-DTAR-NUM
+005760     MOVE WS-RUN-DATE TO WS-TODAY-NUM
+005770     IF WS-DTAR-NUM = 0 OR WS-TODAY-NUM = 0
+005780         MOVE 'N' TO WS-VALID-SW
+005790         MOVE 'ZERO DATE' TO WS-REJECT-REASON
+005800     END-IF
+005810     IF WS-DATES-VALID
+005820         IF WS-DTAR-YYYY < 1601 OR WS-DTAR-MM < 1
+005830                                 OR WS-DTAR-MM > 12
+005840             MOVE 'N' TO WS-VALID-SW
+005850             MOVE 'INVALID BIRTH DATE' TO WS-REJECT-REASON
+005860         END-IF
+005870     END-IF
+005880     IF WS-DATES-VALID
+005890         IF WS-TODAY-YYYY < 1601 OR WS-TODAY-MM < 1
+005900                                  OR WS-TODAY-MM > 12
+005910             MOVE 'N' TO WS-VALID-SW
+005920             MOVE 'INVALID TODAY DATE' TO WS-REJECT-REASON
+005930         END-IF
+005940     END-IF
+005950     IF WS-DATES-VALID
+005960         PERFORM H211-VALIDATE-DAY-OF-MONTH
+005970     END-IF
+005980     IF WS-DATES-VALID
+005990         IF ACCT-DTAR > WS-RUN-DATE
+006000             MOVE 'N' TO WS-VALID-SW
+006010             MOVE 'BIRTH DATE AFTER TODAY' TO WS-REJECT-REASON
+006020         END-IF
+006030     END-IF
+006040 H210-END. EXIT.
+006050*----------------------------------------------------------------
+006060* H211-VALIDATE-DAY-OF-MONTH - CHECK BOTH DAY-OF-MONTH VALUES
+006070*                              AGAINST THE ACTUAL DAYS IN THAT
+006080*                              CALENDAR MONTH (CATCHES A DATE
+006090*                              LIKE FEBRUARY 30TH)
+006100*----------------------------------------------------------------
+006110 H211-VALIDATE-DAY-OF-MONTH.
+006120     MOVE WS-DTAR-YYYY TO WS-CHK-YYYY
+006130     MOVE WS-DTAR-MM   TO WS-CHK-MM
+006140     PERFORM H212-DAYS-IN-MONTH
+006150     IF WS-DTAR-DD < 1 OR WS-DTAR-DD > WS-CHK-DAYS
+006160         MOVE 'N' TO WS-VALID-SW
+006170         MOVE 'INVALID BIRTH DATE' TO WS-REJECT-REASON
+006180     END-IF
+006190     IF WS-DATES-VALID
+006200         MOVE WS-TODAY-YYYY TO WS-CHK-YYYY
+006210         MOVE WS-TODAY-MM   TO WS-CHK-MM
+006220         PERFORM H212-DAYS-IN-MONTH
+006230         IF WS-TODAY-DD < 1 OR WS-TODAY-DD > WS-CHK-DAYS
+006240             MOVE 'N' TO WS-VALID-SW
+006250             MOVE 'INVALID TODAY DATE' TO WS-REJECT-REASON
+006260         END-IF
+006270     END-IF
+006280 H211-END. EXIT.
+006290*----------------------------------------------------------------
+006300* H400-WRITE-EXCEPTION - LOG A REJECTED ACCT-REC TO EXCPFILE
+006310*----------------------------------------------------------------
+006320 H400-WRITE-EXCEPTION.
+006330     MOVE ACCT-SEQ         TO EXCP-SEQ
+006340     MOVE ACCT-AD          TO EXCP-AD
+006350     MOVE ACCT-SOYAD       TO EXCP-SOYAD
+006360     MOVE WS-REJECT-REASON TO EXCP-REASON
+006370     WRITE EXCP-LINE.
+006380     IF NOT EXCP-SUCCESS
+006390         MOVE 'EXCPFILE' TO WS-ABEND-FILE
+006400         MOVE EXCP-ST    TO WS-ABEND-STATUS
+006410         PERFORM H910-ABEND-RTN
+006420     END-IF
+006430 H400-END. EXIT.
+006440*----------------------------------------------------------------
+006450* H220-BREAK-DOWN-FARK - SPLIT THE RAW DAY GAP INTO Y/M/D SO
+006460*                        THE REPORT READS AS AN AGE OR TENURE
+006470*----------------------------------------------------------------
+006480 H220-BREAK-DOWN-FARK.
+006490     MOVE ACCT-DTAR   TO   WS-DTAR-NUM
+006500     MOVE WS-RUN-DATE TO   WS-TODAY-NUM
+006510     COMPUTE WS-FARK-D = WS-TODAY-DD - WS-DTAR-DD
+006520     COMPUTE WS-FARK-M = WS-TODAY-MM - WS-DTAR-MM
+006530     COMPUTE WS-FARK-Y = WS-TODAY-YYYY - WS-DTAR-YYYY
+006540     MOVE 0 TO WS-BRW-COUNT
+006550     PERFORM H225-BORROW-DAY UNTIL WS-FARK-D >= 0
+006560     PERFORM H227-BORROW-MONTH UNTIL WS-FARK-M >= 0
+006570     MOVE " YMD: "   TO   P-FARK-YMD
+006580     MOVE WS-FARK-Y  TO   PRINT-FARK-Y
+006590     MOVE "Y "       TO   P-FARK-Y-LIT
+006600     MOVE WS-FARK-M  TO   PRINT-FARK-M
+006610     MOVE "M "       TO   P-FARK-M-LIT
+006620     MOVE WS-FARK-D  TO   PRINT-FARK-D
+006630     MOVE "D"        TO   P-FARK-D-LIT
+006640 H220-END. EXIT.
+006650*----------------------------------------------------------------
+006660* H225-BORROW-DAY - BORROW A MONTH'S WORTH OF DAYS, GOING BACK ONE
+006670*                   MORE CALENDAR MONTH EACH TIME IT IS PERFORMED,
+006680*                   USING INTEGER-OF-DATE SO LEAP FEBRUARYS ARE
+006690*                   RIGHT. LOOPED FROM H220-BREAK-DOWN-FARK UNTIL
+006700*                   WS-FARK-D IS NO LONGER NEGATIVE -- A SINGLE
+006710*                   BORROW ISN'T ALWAYS ENOUGH (E.G. A DTAR OF THE
+006720*                   31ST AGAINST A RUN DATE EARLY IN A SHORT MONTH)
+006730*----------------------------------------------------------------
+006740 H225-BORROW-DAY.
+006750     MOVE WS-TODAY-YYYY TO WS-BRW-YYYY
+006760     COMPUTE WS-BRW-MM = WS-TODAY-MM - 1 - WS-BRW-COUNT
+006770     PERFORM H226-NORMALIZE-BORROW-MONTH UNTIL WS-BRW-MM > 0
+006780     MOVE WS-BRW-YYYY TO WS-CHK-YYYY
+006790     MOVE WS-BRW-MM   TO WS-CHK-MM
+006800     PERFORM H212-DAYS-IN-MONTH
+006810     MOVE WS-CHK-DAYS TO WS-DAYS-IN-MONTH
+006820     ADD WS-DAYS-IN-MONTH TO WS-FARK-D
+006830     SUBTRACT 1 FROM WS-FARK-M
+006840     ADD 1 TO WS-BRW-COUNT
+006850 H225-END. EXIT.
+006860*----------------------------------------------------------------
+006870* H226-NORMALIZE-BORROW-MONTH - ROLL WS-BRW-MM/WS-BRW-YYYY BACK ONE
+006880*                               YEAR AT A TIME UNTIL THE BORROWED
+006890*                               MONTH NUMBER IS A REAL 1-12 MONTH
+006900*----------------------------------------------------------------
+006910 H226-NORMALIZE-BORROW-MONTH.
+006920     ADD 12 TO WS-BRW-MM
+006930     SUBTRACT 1 FROM WS-BRW-YYYY
+006940 H226-END. EXIT.
+006950*----------------------------------------------------------------
+006960* H227-BORROW-MONTH - BORROW A YEAR'S WORTH OF MONTHS. LOOPED FROM
+006970*                     H220-BREAK-DOWN-FARK UNTIL WS-FARK-M IS NO
+006980*                     LONGER NEGATIVE, SINCE H225-BORROW-DAY CAN
+006990*                     SUBTRACT MORE THAN ONE MONTH OFF WS-FARK-M
+007000*----------------------------------------------------------------
+007010 H227-BORROW-MONTH.
+007020     ADD 12 TO WS-FARK-M
+007030     SUBTRACT 1 FROM WS-FARK-Y
+007040 H227-END. EXIT.
+007050*----------------------------------------------------------------
+007060* H212-DAYS-IN-MONTH - RETURN THE NUMBER OF DAYS IN WS-CHK-YYYY/
+007070*                      WS-CHK-MM AS WS-CHK-DAYS, USING
+007080*                      INTEGER-OF-DATE SO LEAP YEARS ARE HANDLED
+007090*                      WITHOUT A HAND-CODED LEAP-YEAR RULE
+007100*----------------------------------------------------------------
+007110 H212-DAYS-IN-MONTH.
+007120     COMPUTE WS-CHK-DATE1 = WS-CHK-YYYY * 10000
+007130                           + WS-CHK-MM   * 100 + 01
+007140     MOVE WS-CHK-YYYY TO WS-CHK-NEXT-YYYY
+007150     COMPUTE WS-CHK-NEXT-MM = WS-CHK-MM + 1
+007160     IF WS-CHK-NEXT-MM > 12
+007170         MOVE 1 TO WS-CHK-NEXT-MM
+007180         ADD 1 TO WS-CHK-NEXT-YYYY
+007190     END-IF
+007200     COMPUTE WS-CHK-DATE2 = WS-CHK-NEXT-YYYY * 10000
+007210                           + WS-CHK-NEXT-MM   * 100 + 01
+007220     COMPUTE WS-CHK-DAYS = FUNCTION INTEGER-OF-DATE(WS-CHK-DATE2)
+007230                         - FUNCTION INTEGER-OF-DATE(WS-CHK-DATE1)
+007240 H212-END. EXIT.
+007250*----------------------------------------------------------------
+007260* H300-CLOSE-FILES - CLOSE THE FILES USED BY THIS RUN
+007270*----------------------------------------------------------------
+007280 H300-CLOSE-FILES.
+007290     CLOSE ACCT-REC.
+007300     CLOSE PRINT-LINE.
+007310     CLOSE EXCP-REC.
+007320     CLOSE CKPT-FILE.
+007330     CLOSE EXT-REC.
+007340 H300-END. EXIT.
+007350*----------------------------------------------------------------
+007360* H910-ABEND-RTN - REPORT A BAD FILE STATUS AND END THE RUN
+007370*                  WITH A NON-ZERO RETURN-CODE SO THE JOB LOG
+007380*                  SHOWS THE FAILURE INSTEAD OF A CLEAN STOP RUN
+007390*----------------------------------------------------------------
+007400 H910-ABEND-RTN.
+007410     DISPLAY '*** FBEG005 ABEND *** FILE=' WS-ABEND-FILE
+007420             ' STATUS=' WS-ABEND-STATUS
+007430     MOVE 16 TO RETURN-CODE
+007440     PERFORM H300-CLOSE-FILES
+007450     STOP RUN.
+007460 H910-END. EXIT.
+007470*----------------------------------------------------------------
+007480* H920-CHECK-PRT-STATUS - COMMON PRTLINE FILE-STATUS CHECK,
+007490*                         SHARED BY EVERY WRITE TO PRINT-LINE
+007500*----------------------------------------------------------------
+007510 H920-CHECK-PRT-STATUS.
+007520     IF NOT PRT-SUCCESS
+007530         MOVE 'PRTLINE' TO WS-ABEND-FILE
+007540         MOVE PRT-ST    TO WS-ABEND-STATUS
+007550         PERFORM H910-ABEND-RTN
+007560     END-IF
+007570 H920-END. EXIT.
+007580*----------------------------------------------------------------
+007590* H921-CHECK-ACCT-STATUS - COMMON ACCTREC FILE-STATUS CHECK,
+007600*                          SHARED BY EVERY READ OF ACCT-REC
+007610*----------------------------------------------------------------
+007620 H921-CHECK-ACCT-STATUS.
+007630     IF NOT ACCT-EOF AND NOT ACCT-SUCCESS
+007640         MOVE 'ACCTREC' TO WS-ABEND-FILE
+007650         MOVE ACCT-ST   TO WS-ABEND-STATUS
+007660         PERFORM H910-ABEND-RTN
+007670     END-IF
+007680 H921-END. EXIT.
+007690*----------------------------------------------------------------
+007700* H922-CHECK-EXT-STATUS - COMMON EXTFILE FILE-STATUS CHECK,
+007710*                         SHARED BY EVERY WRITE TO EXT-REC
+007720*----------------------------------------------------------------
+007730 H922-CHECK-EXT-STATUS.
+007740     IF NOT EXT-SUCCESS
+007750         MOVE 'EXTFILE' TO WS-ABEND-FILE
+007760         MOVE EXT-ST    TO WS-ABEND-STATUS
+007770         PERFORM H910-ABEND-RTN
+007780     END-IF
+007790 H922-END. EXIT.
+007800*----------------------------------------------------------------
+007810* H999-PROGRAM-EXIT - CLOSE UP AND END THE RUN
+007820*----------------------------------------------------------------
+007830 H999-PROGRAM-EXIT.
+007840     PERFORM H237-PRINT-CB-SUBTOTALS
+007850     MOVE SPACES           TO PRINT-GRAND-TOTAL-REC
+007860     MOVE "*** TOTAL RECORDS ON REPORT ***" TO PGT-LIT
+007870     MOVE WS-GRAND-COUNT   TO PGT-COUNT
+007880     WRITE PRINT-GRAND-TOTAL-REC.
+007890     PERFORM H920-CHECK-PRT-STATUS
+007900     PERFORM H236-WRITE-STATS-PAGE
+007910     PERFORM H300-CLOSE-FILES.
+007920     STOP RUN.
