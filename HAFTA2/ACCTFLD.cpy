@@ -0,0 +1,25 @@
+000100*----------------------------------------------------------------
+000200* ACCTFLD - PERSONNEL RECORD LAYOUT FOR ACCTREC
+000300*----------------------------------------------------------------
+000400* DATE       INIT  DESCRIPTION
+000500* ---------- ----  ----------------------------------------------
+000600* 2026-08-09 KKG   ORIGINAL LAYOUT (SEQ, AD, SOYAD, DTAR, TODAY)
+000700*                  PULLED OUT OF FBEG005 SO IT CAN BE SHARED WITH
+000800*                  THE ACCTREC MAINTENANCE PROGRAM.
+000900* 2026-08-09 KKG   ADDED NATIONAL ID, DEPARTMENT CODE AND AN
+001000*                  ADDRESS BLOCK SO ACCTREC CAN STAND ALONE AS
+001100*                  THE SHOP'S BASIC PERSONNEL RECORD.
+001200*----------------------------------------------------------------
+001300 01  ACCT-FIELDS.
+001400     05  ACCT-SEQ            PIC X(04).
+001500     05  ACCT-AD             PIC X(15).
+001600     05  ACCT-SOYAD          PIC X(15).
+001700     05  ACCT-DTAR           PIC 9(08).
+001800     05  ACCT-TODAY          PIC 9(08).
+001900     05  ACCT-NATL-ID        PIC X(11).
+002000     05  ACCT-DEPT-CODE      PIC X(04).
+002100     05  ACCT-ADDR.
+002200         10  ACCT-ADDR-LINE1 PIC X(20).
+002300         10  ACCT-ADDR-LINE2 PIC X(20).
+002400         10  ACCT-ADDR-CITY  PIC X(15).
+002500         10  ACCT-ADDR-POSTAL PIC X(05).
