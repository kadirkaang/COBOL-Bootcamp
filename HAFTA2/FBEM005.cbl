@@ -0,0 +1,294 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    FBEM005.
+000300 AUTHOR.        Kadir Kaan Goc.
+000400 INSTALLATION.  HAFTA2 DEMOGRAPHICS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* DATE       INIT  DESCRIPTION
+001100* ---------- ----  ----------------------------------------------
+001200* 2026-08-09 KKG   ORIGINAL PROGRAM. ONE-TRANSACTION-AT-A-TIME
+001300*                  FETCH/UPDATE/INSERT MAINTENANCE OF A SINGLE
+001400*                  ACCTREC PERSONNEL RECORD BY ACCT-SEQ, NOW THAT
+001500*                  ACCTREC IS AN INDEXED FILE. RESULTS ARE LOGGED
+001600*                  TO MAINTRPT, ONE LINE PER TRANSACTION.
+001610* 2026-08-09 KKG   ADDED H922-CHECK-ACCT-STATUS SO A GENUINE
+001620*                  ACCTREC I/O ERROR ON FETCH/UPDATE/INSERT ABENDS
+001630*                  THE RUN INSTEAD OF BEING LOGGED TO MAINTRPT AS
+001640*                  IF THE TRANSACTION HAD SUCCEEDED.
+001650* 2026-08-09 KKG   FIXED THE COPY ACCTFLD REPLACING IN TRAN-FILE
+001660*                  TO NEST TRAN-FIELDS UNDER TRAN-RECORD AS A
+001670*                  05-LEVEL GROUP (SHIFTING THE COPIED FIELDS
+001680*                  DOWN A LEVEL TO MATCH) INSTEAD OF LETTING IT
+001690*                  STAND AS A SIBLING 01, WHICH HAD BEEN
+001695*                  ALIASING TRAN-FUNCTION'S BYTE WITH TRAN-SEQ.
+001700*----------------------------------------------------------------
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT TRAN-FILE  ASSIGN  TO  TRANFILE
+002200                       STATUS      TRAN-ST.
+002300     SELECT ACCT-REC   ASSIGN  TO  ACCTREC
+002400                       ORGANIZATION INDEXED
+002500                       ACCESS MODE  DYNAMIC
+002600                       RECORD KEY   ACCT-SEQ
+002700                       STATUS      ACCT-ST.
+002800     SELECT MAINT-RPT  ASSIGN  TO  MAINTRPT
+002900                       STATUS      RPT-ST.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  TRAN-FILE RECORDING MODE F.
+003300 01  TRAN-RECORD.
+003400     05  TRAN-FUNCTION       PIC X(01).
+003500         88  TRAN-FETCH                 VALUE 'F'.
+003600         88  TRAN-UPDATE                VALUE 'U'.
+003700         88  TRAN-INSERT                VALUE 'I'.
+003800     COPY ACCTFLD REPLACING
+003805         ==01 ACCT-FIELDS==     BY ==05 TRAN-FIELDS==
+003810         ==05 ACCT-SEQ==        BY ==10 TRAN-SEQ==
+003815         ==05 ACCT-AD==         BY ==10 TRAN-AD==
+003820         ==05 ACCT-SOYAD==      BY ==10 TRAN-SOYAD==
+003825         ==05 ACCT-DTAR==       BY ==10 TRAN-DTAR==
+003830         ==05 ACCT-TODAY==      BY ==10 TRAN-TODAY==
+003835         ==05 ACCT-NATL-ID==    BY ==10 TRAN-NATL-ID==
+003840         ==05 ACCT-DEPT-CODE==
+003845             BY ==10 TRAN-DEPT-CODE==
+003850         ==05 ACCT-ADDR==       BY ==10 TRAN-ADDR==
+003855         ==10 ACCT-ADDR-LINE1==
+003860             BY ==15 TRAN-ADDR-LINE1==
+003865         ==10 ACCT-ADDR-LINE2==
+003870             BY ==15 TRAN-ADDR-LINE2==
+003875         ==10 ACCT-ADDR-CITY==
+003880             BY ==15 TRAN-ADDR-CITY==
+003885         ==10 ACCT-ADDR-POSTAL==
+003890             BY ==15 TRAN-ADDR-POSTAL==.
+005100*
+005200 FD  ACCT-REC RECORDING MODE F.
+005300     COPY ACCTFLD.
+005400*
+005500 FD  MAINT-RPT RECORDING MODE F.
+005600 01  MAINT-LINE.
+005700     05  MAINT-FUNCTION      PIC X(01).
+005800     05  FILLER              PIC X(01).
+005900     05  MAINT-SEQ           PIC X(04).
+006000     05  FILLER              PIC X(01).
+006100     05  MAINT-RESULT        PIC X(09).
+006200     05  FILLER              PIC X(01).
+006300     05  MAINT-AD            PIC X(15).
+006400     05  FILLER              PIC X(01).
+006500     05  MAINT-SOYAD         PIC X(15).
+006600     05  FILLER              PIC X(32).
+006700*
+006800 WORKING-STORAGE SECTION.
+006900 01  WS-WORK-AREA.
+007000     05  TRAN-ST             PIC 9(02).
+007100         88  TRAN-EOF                   VALUE 10.
+007200         88  TRAN-SUCCESS               VALUE 00 97.
+007300     05  ACCT-ST             PIC 9(02).
+007400         88  ACCT-SUCCESS               VALUE 00 97.
+007500         88  ACCT-NOT-FOUND             VALUE 23.
+007600         88  ACCT-DUPLICATE             VALUE 22.
+007700     05  RPT-ST              PIC 9(02).
+007800         88  RPT-SUCCESS                VALUE 00 97.
+007900 01  WS-ABEND-INFO.
+008000     05  WS-ABEND-FILE       PIC X(08).
+008100     05  WS-ABEND-STATUS     PIC X(02).
+008200*----------------------------------------------------------------
+008300 PROCEDURE DIVISION.
+008400*----------------------------------------------------------------
+008500* 0000-MAIN - APPLY EACH TRANFILE TRANSACTION TO ACCTREC
+008600*----------------------------------------------------------------
+008700 0000-MAIN.
+008800     PERFORM H100-OPEN-FILES.
+008900     PERFORM H200-PROCESS THRU H200-END UNTIL TRAN-EOF.
+009000     PERFORM H999-PROGRAM-EXIT.
+009100*----------------------------------------------------------------
+009200* H100-OPEN-FILES - OPEN THE TRANSACTION INPUT, THE MASTER FILE
+009300*                   FOR RANDOM UPDATE, AND THE RESULT REPORT
+009400*----------------------------------------------------------------
+009500 H100-OPEN-FILES.
+009600     OPEN INPUT  TRAN-FILE.
+009700     IF NOT TRAN-SUCCESS
+009800         MOVE 'TRANFILE' TO WS-ABEND-FILE
+009900         MOVE TRAN-ST    TO WS-ABEND-STATUS
+010000         PERFORM H910-ABEND-RTN
+010100     END-IF
+010200     OPEN I-O    ACCT-REC.
+010300     IF NOT ACCT-SUCCESS
+010400         MOVE 'ACCTREC' TO WS-ABEND-FILE
+010500         MOVE ACCT-ST   TO WS-ABEND-STATUS
+010600         PERFORM H910-ABEND-RTN
+010700     END-IF
+010800     OPEN OUTPUT MAINT-RPT.
+010900     IF NOT RPT-SUCCESS
+011000         MOVE 'MAINTRPT' TO WS-ABEND-FILE
+011100         MOVE RPT-ST     TO WS-ABEND-STATUS
+011200         PERFORM H910-ABEND-RTN
+011300     END-IF
+011400     READ TRAN-FILE.
+011500     PERFORM H920-CHECK-TRAN-STATUS
+011600 H100-END. EXIT.
+011700*----------------------------------------------------------------
+011800* H200-PROCESS - APPLY ONE TRANSACTION AND READ THE NEXT ONE
+011900*----------------------------------------------------------------
+012000 H200-PROCESS.
+012100     EVALUATE TRUE
+012200         WHEN TRAN-FETCH
+012300             PERFORM H210-FETCH THRU H210-END
+012400         WHEN TRAN-UPDATE
+012500             PERFORM H220-UPDATE THRU H220-END
+012600         WHEN TRAN-INSERT
+012700             PERFORM H230-INSERT THRU H230-END
+012800         WHEN OTHER
+012900             PERFORM H240-BAD-FUNCTION THRU H240-END
+013000     END-EVALUATE
+013100     WRITE MAINT-LINE.
+013200     PERFORM H921-CHECK-RPT-STATUS
+013300     READ TRAN-FILE.
+013400     PERFORM H920-CHECK-TRAN-STATUS
+013500 H200-END. EXIT.
+013600*----------------------------------------------------------------
+013700* H210-FETCH - LOOK UP ONE ACCTREC RECORD BY KEY AND REPORT IT
+013800*----------------------------------------------------------------
+013900 H210-FETCH.
+014000     MOVE SPACES         TO MAINT-LINE
+014100     MOVE TRAN-FUNCTION  TO MAINT-FUNCTION
+014200     MOVE TRAN-SEQ       TO MAINT-SEQ ACCT-SEQ
+014300     READ ACCT-REC
+014400         INVALID KEY
+014500             MOVE 'NOT FOUND' TO MAINT-RESULT
+014600         NOT INVALID KEY
+014700             MOVE 'FETCHED'   TO MAINT-RESULT
+014800             MOVE ACCT-AD     TO MAINT-AD
+014900             MOVE ACCT-SOYAD  TO MAINT-SOYAD
+015000     END-READ
+015050     PERFORM H922-CHECK-ACCT-STATUS
+015100 H210-END. EXIT.
+015200*----------------------------------------------------------------
+015300* H220-UPDATE - REWRITE ONE ACCTREC RECORD WITH THE TRANSACTION'S
+015400*               FIELD VALUES
+015500*----------------------------------------------------------------
+015600 H220-UPDATE.
+015700     MOVE SPACES         TO MAINT-LINE
+015800     MOVE TRAN-FUNCTION  TO MAINT-FUNCTION
+015900     MOVE TRAN-SEQ       TO MAINT-SEQ ACCT-SEQ
+016000     READ ACCT-REC
+016100         INVALID KEY
+016200             MOVE 'NOT FOUND' TO MAINT-RESULT
+016300         NOT INVALID KEY
+016400             MOVE TRAN-AD          TO ACCT-AD
+016500             MOVE TRAN-SOYAD       TO ACCT-SOYAD
+016600             MOVE TRAN-DTAR        TO ACCT-DTAR
+016700             MOVE TRAN-TODAY       TO ACCT-TODAY
+016800             MOVE TRAN-NATL-ID     TO ACCT-NATL-ID
+016900             MOVE TRAN-DEPT-CODE   TO ACCT-DEPT-CODE
+017000             MOVE TRAN-ADDR        TO ACCT-ADDR
+017100             REWRITE ACCT-FIELDS
+017200             MOVE 'UPDATED'   TO MAINT-RESULT
+017300             MOVE ACCT-AD     TO MAINT-AD
+017400             MOVE ACCT-SOYAD  TO MAINT-SOYAD
+017500     END-READ
+017550     PERFORM H922-CHECK-ACCT-STATUS
+017600 H220-END. EXIT.
+017700*----------------------------------------------------------------
+017800* H230-INSERT - ADD A NEW ACCTREC RECORD FOR A KEY THAT DOES NOT
+017900*               EXIST YET
+018000*----------------------------------------------------------------
+018100 H230-INSERT.
+018200     MOVE SPACES         TO MAINT-LINE
+018300     MOVE TRAN-FUNCTION  TO MAINT-FUNCTION
+018400     MOVE TRAN-SEQ       TO MAINT-SEQ
+018500     MOVE TRAN-SEQ       TO ACCT-SEQ
+018600     MOVE TRAN-AD        TO ACCT-AD
+018700     MOVE TRAN-SOYAD     TO ACCT-SOYAD
+018800     MOVE TRAN-DTAR      TO ACCT-DTAR
+018900     MOVE TRAN-TODAY     TO ACCT-TODAY
+019000     MOVE TRAN-NATL-ID   TO ACCT-NATL-ID
+019100     MOVE TRAN-DEPT-CODE TO ACCT-DEPT-CODE
+019200     MOVE TRAN-ADDR      TO ACCT-ADDR
+019300     WRITE ACCT-FIELDS
+019400         INVALID KEY
+019500             MOVE 'DUPLICATE' TO MAINT-RESULT
+019600         NOT INVALID KEY
+019700             MOVE 'INSERTED'  TO MAINT-RESULT
+019800             MOVE ACCT-AD     TO MAINT-AD
+019900             MOVE ACCT-SOYAD  TO MAINT-SOYAD
+020000     END-WRITE
+020050     PERFORM H922-CHECK-ACCT-STATUS
+020100 H230-END. EXIT.
+020200*----------------------------------------------------------------
+020300* H240-BAD-FUNCTION - THE TRANSACTION DID NOT CARRY F, U OR I
+020400*----------------------------------------------------------------
+020500 H240-BAD-FUNCTION.
+020600     MOVE SPACES         TO MAINT-LINE
+020700     MOVE TRAN-FUNCTION  TO MAINT-FUNCTION
+020800     MOVE TRAN-SEQ       TO MAINT-SEQ
+020900     MOVE 'BAD FUNC' TO MAINT-RESULT
+021000 H240-END. EXIT.
+021100*----------------------------------------------------------------
+021200* H300-CLOSE-FILES - CLOSE THE FILES USED BY THIS RUN
+021300*----------------------------------------------------------------
+021400 H300-CLOSE-FILES.
+021500     CLOSE TRAN-FILE.
+021600     CLOSE ACCT-REC.
+021700     CLOSE MAINT-RPT.
+021800 H300-END. EXIT.
+021900*----------------------------------------------------------------
+022000* H910-ABEND-RTN - REPORT A BAD FILE STATUS AND END THE RUN
+022100*                  WITH A NON-ZERO RETURN-CODE SO THE JOB LOG
+022200*                  SHOWS THE FAILURE INSTEAD OF A CLEAN STOP RUN
+022300*----------------------------------------------------------------
+022400 H910-ABEND-RTN.
+022500     DISPLAY '*** FBEM005 ABEND *** FILE=' WS-ABEND-FILE
+022600             ' STATUS=' WS-ABEND-STATUS
+022700     MOVE 16 TO RETURN-CODE
+022800     PERFORM H300-CLOSE-FILES
+022900     STOP RUN.
+023000 H910-END. EXIT.
+023100*----------------------------------------------------------------
+023200* H920-CHECK-TRAN-STATUS - COMMON TRANFILE FILE-STATUS CHECK
+023300*----------------------------------------------------------------
+023400 H920-CHECK-TRAN-STATUS.
+023500     IF NOT TRAN-EOF AND NOT TRAN-SUCCESS
+023600         MOVE 'TRANFILE' TO WS-ABEND-FILE
+023700         MOVE TRAN-ST    TO WS-ABEND-STATUS
+023800         PERFORM H910-ABEND-RTN
+023900     END-IF
+024000 H920-END. EXIT.
+024100*----------------------------------------------------------------
+024200* H921-CHECK-RPT-STATUS - COMMON MAINTRPT FILE-STATUS CHECK
+024300*----------------------------------------------------------------
+024400 H921-CHECK-RPT-STATUS.
+024500     IF NOT RPT-SUCCESS
+024600         MOVE 'MAINTRPT' TO WS-ABEND-FILE
+024700         MOVE RPT-ST     TO WS-ABEND-STATUS
+024800         PERFORM H910-ABEND-RTN
+024900     END-IF
+025000 H921-END. EXIT.
+025010*----------------------------------------------------------------
+025020* H922-CHECK-ACCT-STATUS - COMMON ACCTREC FILE-STATUS CHECK,
+025030*                          SHARED BY EVERY RANDOM READ/REWRITE/
+025040*                          WRITE AGAINST ACCTREC. NOT FOUND (23)
+025050*                          AND DUPLICATE (22) ARE EXPECTED
+025060*                          OUTCOMES OF NORMAL MAINTENANCE, NOT
+025065*                          ERRORS -- ANYTHING
+025070*                          ELSE IS A REAL I/O FAILURE THAT INVALID
+025080*                          KEY/NOT INVALID KEY ALONE WOULD MISS
+025090*----------------------------------------------------------------
+025100 H922-CHECK-ACCT-STATUS.
+025110     IF NOT ACCT-SUCCESS AND NOT ACCT-NOT-FOUND
+025120                          AND NOT ACCT-DUPLICATE
+025130         MOVE 'ACCTREC' TO WS-ABEND-FILE
+025140         MOVE ACCT-ST   TO WS-ABEND-STATUS
+025150         PERFORM H910-ABEND-RTN
+025160     END-IF
+025170 H922-END. EXIT.
+025180*----------------------------------------------------------------
+025190* H999-PROGRAM-EXIT - CLOSE UP AND END THE RUN
+025300*----------------------------------------------------------------
+025400 H999-PROGRAM-EXIT.
+025500     PERFORM H300-CLOSE-FILES.
+025600     STOP RUN.
+025700 H999-END. EXIT.
